@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TXN-FILE  ASSIGN TO "data/txns.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE  ASSIGN TO "data/dailypost.ctl"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE RECORD CONTAINS 58 CHARACTERS.
+       01  ACCT-IN-REC.
+           COPY "ACCOUNT-REC.cpy".
+
+       *> Interest postings are appended here ahead of the DAILYPOST run;
+       *> operations must resort txns.dat by ACCT-ID/TXN-TS afterward,
+       *> the same as for any other late-arriving batch of transactions.
+       FD  TXN-FILE  RECORD CONTAINS 72 CHARACTERS.
+       01  TXN-OUT-REC.
+           COPY "TXN-REC.cpy".
+
+       *> Shares the same run-date parameter card as DAILYPOST, which
+       *> also carries the restart ACCT-ID this program has no use for
+       *> but must still lay out the record to match the shared file.
+       FD  CTL-FILE  RECORD CONTAINS 20 CHARACTERS.
+       01  CTL-REC.
+           05  CTL-RUN-DATE         PIC 9(8).
+           05  CTL-RESTART-ACCT-ID  PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-ACCT         PIC X          VALUE "N".
+       77  TODAY            PIC 9(8)       VALUE ZERO.
+       77  WS-SEQ           PIC 9(4)       COMP-3 VALUE 0.
+       77  WS-RATE          PIC S9V9(4)    COMP-3.
+       77  WS-INTEREST      PIC S9(11)V99  COMP-3.
+
+       01  WS-TXN-ID.
+           05  WS-TXN-ID-PFX    PIC X(4)  VALUE "ACIN".
+           05  WS-TXN-ID-DATE   PIC 9(8).
+           05  WS-TXN-ID-SEQ    PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM GET-RUN-DATE
+           OPEN INPUT  ACCT-FILE
+           OPEN EXTEND TXN-FILE
+           PERFORM UNTIL EOF-ACCT = "Y"
+              READ ACCT-FILE
+                  AT END MOVE "Y" TO EOF-ACCT
+              NOT AT END
+                 PERFORM ACCRUE-INTEREST
+              END-READ
+           END-PERFORM
+           CLOSE ACCT-FILE TXN-FILE
+           GOBACK.
+
+       *> Read the run's processing date from the same parameter card
+       *> DAILYPOST uses, so interest is posted for the correct day.
+       GET-RUN-DATE.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+              AT END
+                 DISPLAY "INTACCR: MISSING RUN-DATE PARAMETER CARD"
+                 CLOSE CTL-FILE
+                 STOP RUN
+           END-READ
+           MOVE CTL-RUN-DATE TO TODAY
+           CLOSE CTL-FILE.
+
+       *> Compute today's interest for one account and, if it rounds
+       *> to a non-zero amount, write the "INT " posting for DAILYPOST.
+       ACCRUE-INTEREST.
+           PERFORM SET-RATE-FOR-PRODUCT
+           IF WS-RATE > 0 AND ACCT-STATUS OF ACCT-IN-REC = "A"
+              COMPUTE WS-INTEREST ROUNDED =
+                      CURR-BAL OF ACCT-IN-REC * WS-RATE
+              IF WS-INTEREST > 0
+                 PERFORM BUILD-INTEREST-TXN
+                 WRITE TXN-OUT-REC
+              END-IF
+           END-IF.
+
+       *> Daily accrual rate by PRODUCT-CODE; add a WHEN here as new
+       *> products come online.
+       SET-RATE-FOR-PRODUCT.
+           EVALUATE PRODUCT-CODE OF ACCT-IN-REC
+              WHEN "SAV "
+                 MOVE .0004 TO WS-RATE
+              WHEN "CHK "
+                 MOVE .0000 TO WS-RATE
+              WHEN OTHER
+                 MOVE 0 TO WS-RATE
+           END-EVALUATE.
+
+       BUILD-INTEREST-TXN.
+           ADD 1 TO WS-SEQ
+           MOVE TODAY TO WS-TXN-ID-DATE
+           MOVE WS-SEQ TO WS-TXN-ID-SEQ
+           MOVE ACCT-ID OF ACCT-IN-REC TO ACCT-ID OF TXN-OUT-REC
+           MOVE WS-TXN-ID TO TXN-ID OF TXN-OUT-REC
+           MOVE SPACES TO ORIG-TXN-ID OF TXN-OUT-REC
+           MOVE "INT " TO TXN-CODE OF TXN-OUT-REC
+           MOVE WS-INTEREST TO TXN-AMOUNT OF TXN-OUT-REC
+           COMPUTE TXN-TS OF TXN-OUT-REC = TODAY * 1000000
+           MOVE "SYS " TO CHANNEL OF TXN-OUT-REC.
