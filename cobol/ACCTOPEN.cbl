@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTOPEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPEN-FILE ASSIGN TO "data/opens.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCT-OUT  ASSIGN TO "out/accounts_out.dat"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> Branch-originated "OPEN" transactions for ACCT-IDs not yet on
+       *> the master file - a distinct feed from TXN-REC.cpy's postings,
+       *> since an OPEN carries account attributes DAILYPOST never sees.
+       FD  OPEN-FILE RECORD CONTAINS 49 CHARACTERS.
+       01  OPEN-IN-REC.
+           COPY "OPEN-TXN-REC.cpy".
+
+       *> Appended after DAILYPOST has rewritten the master, so accounts
+       *> opened today are on the file operations promotes to tomorrow's
+       *> accounts.dat. Appending puts new accounts after the last
+       *> ACCT-ID DAILYPOST wrote, not in their correct ascending
+       *> position - operations must resort accounts_out.dat by
+       *> ACCT-ID before it is promoted to tomorrow's accounts.dat, the
+       *> same as INTACCR's interest postings require for txns.dat.
+       FD  ACCT-OUT  RECORD CONTAINS 58 CHARACTERS.
+       01  ACCT-OUT-REC.
+           COPY "ACCOUNT-REC.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  EOF-OPEN         PIC X     VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT  OPEN-FILE
+           OPEN EXTEND ACCT-OUT
+           PERFORM UNTIL EOF-OPEN = "Y"
+              READ OPEN-FILE
+                  AT END MOVE "Y" TO EOF-OPEN
+              NOT AT END
+                 PERFORM BUILD-NEW-ACCOUNT
+                 WRITE ACCT-OUT-REC
+              END-READ
+           END-PERFORM
+           CLOSE OPEN-FILE ACCT-OUT
+           GOBACK.
+
+       *> A newly opened account starts active, with no close date, at
+       *> the balance and limit the branch submitted.
+       BUILD-NEW-ACCOUNT.
+           MOVE ACCT-ID OF OPEN-IN-REC TO ACCT-ID OF ACCT-OUT-REC
+           MOVE CUST-ID OF OPEN-IN-REC TO CUST-ID OF ACCT-OUT-REC
+           MOVE PRODUCT-CODE OF OPEN-IN-REC
+                TO PRODUCT-CODE OF ACCT-OUT-REC
+           MOVE "A" TO ACCT-STATUS OF ACCT-OUT-REC
+           MOVE START-BAL OF OPEN-IN-REC TO CURR-BAL OF ACCT-OUT-REC
+           MOVE OVERDRAFT-LIMIT OF OPEN-IN-REC
+                TO OVERDRAFT-LIMIT OF ACCT-OUT-REC
+           MOVE OPEN-DATE OF OPEN-IN-REC TO OPEN-DATE OF ACCT-OUT-REC
+           MOVE 0 TO CLOSE-DATE OF ACCT-OUT-REC.
