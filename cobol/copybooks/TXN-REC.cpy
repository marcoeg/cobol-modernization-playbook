@@ -4,4 +4,4 @@
        05  TXN-CODE            PIC X(4).     *> "DEPO","WDRW","FEE ","INT ","REV "
        05  TXN-AMOUNT          PIC S9(9)V99  COMP-3.
        05  TXN-TS              PIC 9(14).    *> YYYYMMDDHHMMSS
-       05  CHANNEL             PIC X(4).     *> "ATM ","BRCH","WEB ","ACH "
+       05  CHANNEL             PIC X(4).     *> "ATM ","BRCH","WEB ","ACH ","SYS "
