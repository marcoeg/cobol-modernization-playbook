@@ -0,0 +1,6 @@
+       05  ACCT-ID             PIC X(12).
+       05  CUST-ID             PIC X(12).
+       05  PRODUCT-CODE        PIC X(4).     *> "CHK ","SAV "
+       05  OPEN-DATE           PIC 9(8).     *> YYYYMMDD
+       05  START-BAL           PIC S9(11)V99 COMP-3.
+       05  OVERDRAFT-LIMIT     PIC S9(9)V99  COMP-3.
