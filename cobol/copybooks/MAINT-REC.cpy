@@ -0,0 +1,5 @@
+       05  ACCT-ID             PIC X(12).
+       05  MAINT-CODE          PIC X(4).     *> "STAT","OVLM"
+       05  NEW-STATUS          PIC X(1).     *> "A","I","F"
+       05  NEW-LIMIT           PIC S9(9)V99  COMP-3.
+       05  EFF-DATE            PIC 9(8).     *> YYYYMMDD
