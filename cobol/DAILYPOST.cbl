@@ -12,6 +12,28 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT EXC-FILE  ASSIGN TO "out/exceptions.dat"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE  ASSIGN TO "data/dailypost.ctl"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REG-FILE  ASSIGN TO "out/register.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT UNM-FILE  ASSIGN TO "out/unmatched.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAINT-FILE ASSIGN TO "data/maint.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCT-IDX  ASSIGN TO "data/accounts_idx.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID OF ACCT-IDX-REC.
+           SELECT SEQ-FILE  ASSIGN TO "out/seq_errors.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CKPT-FILE ASSIGN TO "out/checkpoint.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VEL-FILE  ASSIGN TO "out/velocity_exceptions.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-FILE   ASSIGN TO "out/gl_extract.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT UNMAINT-FILE ASSIGN TO "out/unmatched_maint.dat"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,10 +53,89 @@
        01  EXC-REC.
            COPY "TXN-REC.cpy".
 
+       *> One-line parameter card: processing date for this run, and,
+       *> for a restart after an abend, the last ACCT-ID successfully
+       *> written to accounts_out.dat per the checkpoint file - blank
+       *> for a normal, non-restart run.
+       FD  CTL-FILE  RECORD CONTAINS 20 CHARACTERS.
+       01  CTL-REC.
+           05  CTL-RUN-DATE         PIC 9(8).
+           05  CTL-RESTART-ACCT-ID  PIC X(12).
+
+       *> Daily posting register / GL control-total report, one line per
+       *> PRODUCT-CODE plus a grand-total line, for the balancing desk.
+       FD  REG-FILE  RECORD CONTAINS 27 CHARACTERS.
+       01  REG-REC.
+           05  REG-PRODUCT-CODE PIC X(4).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  REG-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  REG-TOTAL        PIC -(10)9.99.
+
+       *> Transactions whose ACCT-ID never matches an account on the
+       *> master file - distinct from exceptions.dat, which is reserved
+       *> for postings rejected against an account we did find.
+       FD  UNM-FILE  RECORD CONTAINS 72 CHARACTERS.
+       01  UNM-REC.
+           COPY "TXN-REC.cpy".
+
+       *> Branch-requested status holds and limit changes, applied
+       *> before the day's financial postings run.
+       FD  MAINT-FILE RECORD CONTAINS 31 CHARACTERS.
+       01  MAINT-IN-REC.
+           COPY "MAINT-REC.cpy".
+
+       *> Same-day balance master, keyed by ACCT-ID, kept in step with
+       *> accounts_out.dat so an inquiry job can look up one account
+       *> without scanning the flat file.
+       FD  ACCT-IDX  RECORD CONTAINS 58 CHARACTERS.
+       01  ACCT-IDX-REC.
+           COPY "ACCOUNT-REC.cpy".
+
+       *> Records a key that arrived lower than the previous one read
+       *> from ACCT-FILE or TXN-FILE, so a bad upstream sort is caught
+       *> the same day instead of showing up as a balancing mystery.
+       FD  SEQ-FILE  RECORD CONTAINS 80 CHARACTERS.
+       01  SEQ-REC              PIC X(80).
+
+       *> Last ACCT-ID successfully written to ACCT-OUT, appended
+       *> periodically so a restart after an abend can resume mid-file.
+       FD  CKPT-FILE RECORD CONTAINS 12 CHARACTERS.
+       01  CKPT-REC             PIC X(12).
+
+       *> ATM withdrawals for an account that exceed WS-VELOCITY-LIMIT
+       *> in a single TODAY - the pattern the fraud desk currently has
+       *> to find by hand-filtering exceptions.dat.
+       FD  VEL-FILE  RECORD CONTAINS 72 CHARACTERS.
+       01  VEL-REC.
+           COPY "TXN-REC.cpy".
+
+       *> GL-postable summary of the day's postings by PRODUCT-CODE and
+       *> TXN-CODE, feeding the journal entry into the general ledger.
+       FD  GL-FILE   RECORD CONTAINS 35 CHARACTERS.
+       01  GL-REC.
+           05  GL-PRODUCT-CODE  PIC X(4).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  GL-TXN-CODE      PIC X(4).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  GL-DRCR-IND      PIC X(2).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  GL-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  GL-AMOUNT        PIC -(10)9.99.
+
+       *> Maintenance records whose ACCT-ID never matches an account on
+       *> the master file - distinct from EXC-FILE and UNM-FILE, which
+       *> are for financial postings, not status/limit changes.
+       FD  UNMAINT-FILE RECORD CONTAINS 31 CHARACTERS.
+       01  UNMAINT-REC.
+           COPY "MAINT-REC.cpy".
+
        WORKING-STORAGE SECTION.
        77  EOF-ACCT         PIC X     VALUE "N".
        77  EOF-TXN          PIC X     VALUE "N".
-       77  TODAY            PIC 9(8)  VALUE 20250101.
+       77  EOF-MAINT        PIC X     VALUE "N".
+       77  TODAY            PIC 9(8)  VALUE ZERO.
        77  NEW-BAL          PIC S9(11)V99 COMP-3.
 
        *> Helpers to compare TXN-TS(1:8) to TODAY without ref-mod on numeric
@@ -45,32 +146,325 @@
        *> Avoid unary minus directly on qualified name:
        77  WS-NEG-LIMIT     PIC S9(11)V99 COMP-3.
 
+       77  WS-ACCT-POSTABLE PIC X     VALUE "Y".
+           88  ACCT-POSTABLE          VALUE "Y".
+
+       *> Posting register accumulators, one entry per PRODUCT-CODE,
+       *> loaded by INIT-REGISTER and totalled out by WRITE-REGISTER.
+       01  WS-REG-TABLE.
+           05  WS-REG-ENTRY OCCURS 2 TIMES INDEXED BY REG-PX.
+               10  WS-REG-PROD-CODE PIC X(4).
+               10  WS-REG-COUNT     PIC 9(7)       COMP-3.
+               10  WS-REG-TOTAL     PIC S9(11)V99   COMP-3.
+       77  WS-REG-GRAND-COUNT   PIC 9(7)       COMP-3.
+       77  WS-REG-GRAND-TOTAL   PIC S9(11)V99  COMP-3.
+
+       *> DEPO/WDRW postings applied so far for the account currently
+       *> being processed, so a same-day REV can be matched back to its
+       *> original by ORIG-TXN-ID and TXN-AMOUNT before it moves money.
+       01  WS-ORIG-TABLE.
+           05  WS-ORIG-ENTRY OCCURS 100 TIMES INDEXED BY ORIG-PX.
+               10  WS-ORIG-TXN-ID   PIC X(16).
+               10  WS-ORIG-AMOUNT   PIC S9(9)V99 COMP-3.
+               10  WS-ORIG-TXN-CODE PIC X(4).
+       77  WS-ORIG-COUNT        PIC 9(4)       COMP-3 VALUE 0.
+       77  WS-REV-FOUND         PIC X          VALUE "N".
+           88  REV-MATCH-FOUND            VALUE "Y".
+       *> TXN-CODE of the original a matched REV is reversing, so its
+       *> GL posting can take the opposite DR/CR side of that original.
+       77  WS-ORIG-FOUND-CODE   PIC X(4)       VALUE SPACES.
+
+       *> Prior keys read, to detect an upstream feed that isn't in the
+       *> ascending order APPLY-TODAYS-TXNS' matching logic assumes.
+       77  WS-PREV-ACCT-KEY     PIC X(12)      VALUE LOW-VALUES.
+       77  WS-PREV-TXN-ACCT     PIC X(12)      VALUE LOW-VALUES.
+       77  WS-PREV-TXN-TS       PIC 9(14)      VALUE ZERO.
+       01  WS-SEQ-MSG.
+           05  WS-SEQ-MSG-TEXT  PIC X(26).
+           05  WS-SEQ-MSG-PREV  PIC X(14).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  WS-SEQ-MSG-CURR  PIC X(14).
+
+       *> Restart/checkpoint support: when CTL-RESTART-ACCT-ID is not
+       *> blank, accounts up to and including it were already written
+       *> to accounts_out.dat by the run that abended, so this run
+       *> fast-forwards past them instead of reprocessing and
+       *> re-appending them.
+       77  WS-RESTART-ACCT-ID   PIC X(12)      VALUE SPACES.
+       77  WS-SKIPPING          PIC X          VALUE "N".
+           88  SKIPPING-ACCTS              VALUE "Y".
+       77  WS-RESTART-MATCHED   PIC X          VALUE "N".
+           88  RESTART-KEY-MATCHED         VALUE "Y".
+       77  WS-LAST-WRITTEN-ID   PIC X(12)      VALUE SPACES.
+       *> A restart resumes from the last account CTL-RESTART-ACCT-ID
+       *> names, which is only ever the last account this checkpoint
+       *> interval actually wrote out - any account written to
+       *> ACCT-OUT/ACCT-IDX after that but before an abend would get
+       *> reprocessed and re-appended as a duplicate on restart. Kept
+       *> at 1 so every account written is also the checkpointed one,
+       *> closing that window instead of just narrowing it.
+       77  WS-CKPT-INTERVAL     PIC 9(4)       VALUE 1.
+       77  WS-CKPT-COUNTER      PIC 9(7)       COMP-3 VALUE 0.
+       77  WS-CKPT-QUOT         PIC 9(7)       COMP-3.
+       77  WS-CKPT-REM          PIC 9(4)       COMP-3.
+
+       *> ATM withdrawal velocity check, reset per account each call
+       *> to APPLY-TODAYS-TXNS.
+       77  WS-ATM-WDRW-COUNT    PIC 9(4)       COMP-3 VALUE 0.
+       77  WS-VELOCITY-LIMIT    PIC 9(4)       VALUE 3.
+
+       *> GL extract accumulators: PRODUCT-CODE x TXN-CODE, loaded by
+       *> INIT-GL-EXTRACT and totalled out by WRITE-GL-EXTRACT. "REV "
+       *> gets two cells per product, since a reversal posts to the
+       *> opposite side of whatever it reverses - see SET-REV-DRCR.
+       01  WS-GL-TABLE.
+           05  WS-GL-PROD OCCURS 2 TIMES INDEXED BY GL-PX.
+               10  WS-GL-PROD-CODE  PIC X(4).
+               10  WS-GL-TXN OCCURS 6 TIMES INDEXED BY GL-TX.
+                   15  WS-GL-TXN-CODE   PIC X(4).
+                   15  WS-GL-DRCR       PIC X(2).
+                   15  WS-GL-COUNT      PIC 9(7)       COMP-3.
+                   15  WS-GL-AMOUNT     PIC S9(11)V99  COMP-3.
+
+       *> Which side a REV posts to, set by SET-REV-DRCR from the
+       *> TXN-CODE of the original it matched before ACCUM-GL-EXTRACT
+       *> runs for it.
+       77  WS-GL-REV-DRCR       PIC X(2)       VALUE "DR".
+
        PROCEDURE DIVISION.
        MAIN.
-           OPEN INPUT  ACCT-FILE TXN-FILE
-                OUTPUT ACCT-OUT EXC-FILE
+           PERFORM GET-RUN-DATE
+           PERFORM INIT-REGISTER
+           PERFORM INIT-GL-EXTRACT
+           PERFORM OPEN-RUN-FILES
            PERFORM READ-NEXT-TXN
+           PERFORM READ-NEXT-MAINT
            PERFORM UNTIL EOF-ACCT = "Y"
               READ ACCT-FILE
                   AT END MOVE "Y" TO EOF-ACCT
               NOT AT END
-                 PERFORM APPLY-TODAYS-TXNS
-                 WRITE ACCT-OUT-REC FROM ACCT-IN-REC
+                 PERFORM CHECK-ACCT-SEQUENCE
+                 IF SKIPPING-ACCTS
+                    IF ACCT-ID OF ACCT-IN-REC = WS-RESTART-ACCT-ID
+                       MOVE "Y" TO WS-RESTART-MATCHED
+                    END-IF
+                    IF ACCT-ID OF ACCT-IN-REC > WS-RESTART-ACCT-ID
+                       MOVE "N" TO WS-SKIPPING
+                    END-IF
+                 END-IF
+                 IF SKIPPING-ACCTS
+                    PERFORM SKIP-RESTARTED-ACCT
+                 ELSE
+                    PERFORM APPLY-TODAYS-MAINT
+                    PERFORM APPLY-TODAYS-TXNS
+                    WRITE ACCT-OUT-REC FROM ACCT-IN-REC
+                    WRITE ACCT-IDX-REC FROM ACCT-IN-REC
+                       INVALID KEY
+                          DISPLAY "DAILYPOST: DUPLICATE KEY ON "
+                             "ACCT-IDX FOR ACCT-ID "
+                             ACCT-ID OF ACCT-IN-REC " - ABENDING"
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE ACCT-FILE TXN-FILE MAINT-FILE
+                                ACCT-OUT EXC-FILE REG-FILE UNM-FILE
+                                ACCT-IDX SEQ-FILE CKPT-FILE VEL-FILE
+                                GL-FILE UNMAINT-FILE
+                          STOP RUN
+                    END-WRITE
+                    MOVE ACCT-ID OF ACCT-IN-REC TO WS-LAST-WRITTEN-ID
+                    PERFORM CHECKPOINT-IF-DUE
+                 END-IF
               END-READ
            END-PERFORM
-           CLOSE ACCT-FILE TXN-FILE ACCT-OUT EXC-FILE
+           *> A restart key that was never found on ACCT-FILE (typo, or
+           *> the account was purged between runs) would otherwise
+           *> leave every account skipped with no error at all - abend
+           *> instead of finishing looking clean. A restart key that
+           *> matched and simply happened to be the last account on
+           *> the file is a normal resume-to-completion, not an error.
+           IF SKIPPING-ACCTS AND NOT RESTART-KEY-MATCHED
+              DISPLAY "DAILYPOST: RESTART ACCT-ID " WS-RESTART-ACCT-ID
+                 " NOT FOUND ON ACCT-FILE - ABENDING"
+              MOVE 16 TO RETURN-CODE
+              CLOSE ACCT-FILE TXN-FILE MAINT-FILE
+                    ACCT-OUT EXC-FILE REG-FILE UNM-FILE ACCT-IDX
+                    SEQ-FILE CKPT-FILE VEL-FILE GL-FILE UNMAINT-FILE
+              STOP RUN
+           END-IF
+           PERFORM DRAIN-UNMATCHED-TXNS
+           PERFORM DRAIN-UNMATCHED-MAINT
+           PERFORM WRITE-REGISTER
+           PERFORM WRITE-GL-EXTRACT
+           IF WS-LAST-WRITTEN-ID NOT = SPACES
+              AND WS-CKPT-REM NOT = 0
+              WRITE CKPT-REC FROM WS-LAST-WRITTEN-ID
+           END-IF
+           CLOSE ACCT-FILE TXN-FILE MAINT-FILE
+                 ACCT-OUT EXC-FILE REG-FILE UNM-FILE ACCT-IDX SEQ-FILE
+                 CKPT-FILE VEL-FILE GL-FILE UNMAINT-FILE
            GOBACK.
 
+       *> ACCT-OUT/ACCT-IDX/CKPT-FILE keep the accounts already written
+       *> by the abended run on a restart instead of duplicating them;
+       *> other outputs restart clean for this run. ACCT-OUT and
+       *> CKPT-FILE are sequential, so EXTEND appends; ACCT-IDX is
+       *> indexed, and EXTEND is not defined for indexed files, so it
+       *> is opened I-O instead and new keys are still written after
+       *> the highest key already on the file.
+       OPEN-RUN-FILES.
+           OPEN INPUT ACCT-FILE TXN-FILE MAINT-FILE
+           OPEN OUTPUT EXC-FILE REG-FILE UNM-FILE SEQ-FILE VEL-FILE
+                       GL-FILE UNMAINT-FILE
+           IF SKIPPING-ACCTS
+              OPEN EXTEND ACCT-OUT CKPT-FILE
+              OPEN I-O ACCT-IDX
+           ELSE
+              OPEN OUTPUT ACCT-OUT ACCT-IDX CKPT-FILE
+           END-IF.
+
+       *> Read the run's processing date from the parameter card so
+       *> operations can rerun for any business date without a rebuild.
+       GET-RUN-DATE.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+              AT END
+                 DISPLAY "DAILYPOST: MISSING RUN-DATE PARAMETER CARD"
+                 CLOSE CTL-FILE
+                 STOP RUN
+           END-READ
+           MOVE CTL-RUN-DATE TO TODAY
+           MOVE CTL-RESTART-ACCT-ID TO WS-RESTART-ACCT-ID
+           CLOSE CTL-FILE
+           IF WS-RESTART-ACCT-ID NOT = SPACES
+              MOVE "Y" TO WS-SKIPPING
+           END-IF.
+
        READ-NEXT-TXN.
            READ TXN-FILE
               AT END MOVE "Y" TO EOF-TXN
+           END-READ
+           IF EOF-TXN NOT = "Y"
+              PERFORM CHECK-TXN-SEQUENCE
+           END-IF.
+
+       *> ACCT-FILE must arrive sorted ascending by ACCT-ID for the
+       *> account/transaction matching logic to work.
+       CHECK-ACCT-SEQUENCE.
+           IF ACCT-ID OF ACCT-IN-REC < WS-PREV-ACCT-KEY
+              MOVE "ACCT-FILE OUT OF SEQUENCE:" TO WS-SEQ-MSG-TEXT
+              MOVE WS-PREV-ACCT-KEY TO WS-SEQ-MSG-PREV
+              MOVE ACCT-ID OF ACCT-IN-REC TO WS-SEQ-MSG-CURR
+              WRITE SEQ-REC FROM WS-SEQ-MSG
+           END-IF
+           MOVE ACCT-ID OF ACCT-IN-REC TO WS-PREV-ACCT-KEY.
+
+       *> TXN-FILE must arrive sorted ascending by ACCT-ID, and by
+       *> TXN-TS within each account.
+       CHECK-TXN-SEQUENCE.
+           IF ACCT-ID OF TXN-IN-REC < WS-PREV-TXN-ACCT
+              MOVE "TXN-FILE OUT OF SEQUENCE:" TO WS-SEQ-MSG-TEXT
+              MOVE WS-PREV-TXN-ACCT TO WS-SEQ-MSG-PREV
+              MOVE ACCT-ID OF TXN-IN-REC TO WS-SEQ-MSG-CURR
+              WRITE SEQ-REC FROM WS-SEQ-MSG
+           ELSE
+              IF ACCT-ID OF TXN-IN-REC = WS-PREV-TXN-ACCT
+                 AND TXN-TS OF TXN-IN-REC < WS-PREV-TXN-TS
+                 MOVE "TXN-TS OUT OF SEQUENCE:" TO WS-SEQ-MSG-TEXT
+                 MOVE WS-PREV-TXN-TS TO WS-SEQ-MSG-PREV
+                 MOVE TXN-TS OF TXN-IN-REC TO WS-SEQ-MSG-CURR
+                 WRITE SEQ-REC FROM WS-SEQ-MSG
+              END-IF
+           END-IF
+           MOVE ACCT-ID OF TXN-IN-REC TO WS-PREV-TXN-ACCT
+           MOVE TXN-TS OF TXN-IN-REC TO WS-PREV-TXN-TS.
+
+       READ-NEXT-MAINT.
+           READ MAINT-FILE
+              AT END MOVE "Y" TO EOF-MAINT
            END-READ.
 
+       *> Apply branch-requested status/limit changes for this account
+       *> before its financial postings are evaluated, so a hold placed
+       *> today blocks today's transactions too. A MAINT-FILE record
+       *> whose ACCT-ID never matches an account on the master is
+       *> routed to UNMAINT-FILE instead of being read past silently,
+       *> the same treatment given to unmatched transactions.
+       APPLY-TODAYS-MAINT.
+           PERFORM UNTIL EOF-MAINT = "Y"
+                    OR ACCT-ID OF MAINT-IN-REC > ACCT-ID OF ACCT-IN-REC
+              IF ACCT-ID OF MAINT-IN-REC < ACCT-ID OF ACCT-IN-REC
+                 WRITE UNMAINT-REC FROM MAINT-IN-REC
+                 PERFORM READ-NEXT-MAINT
+              ELSE
+                 IF EFF-DATE OF MAINT-IN-REC <= TODAY
+                    EVALUATE MAINT-CODE OF MAINT-IN-REC
+                       WHEN "STAT"
+                          MOVE NEW-STATUS OF MAINT-IN-REC
+                               TO ACCT-STATUS OF ACCT-IN-REC
+                       WHEN "OVLM"
+                          MOVE NEW-LIMIT OF MAINT-IN-REC
+                               TO OVERDRAFT-LIMIT OF ACCT-IN-REC
+                    END-EVALUATE
+                 END-IF
+                 PERFORM READ-NEXT-MAINT
+              END-IF
+           END-PERFORM.
+
+       *> Fast-forward past an account already posted by the abended
+       *> run, without reprocessing it or rewriting it to ACCT-OUT.
+       *> Its maintenance and transaction records are consumed silently
+       *> since they were already applied last time. MAIN turns off
+       *> WS-SKIPPING as soon as it sees an ACCT-ID past the restart
+       *> key, before deciding whether to call this paragraph, so a
+       *> restart key that no longer exists on ACCT-FILE (purged or
+       *> renumbered between runs) does not wedge every later account
+       *> into being skipped - it just stops skipping one account late.
+       SKIP-RESTARTED-ACCT.
+           PERFORM UNTIL EOF-MAINT = "Y"
+                    OR ACCT-ID OF MAINT-IN-REC > ACCT-ID OF ACCT-IN-REC
+              IF ACCT-ID OF MAINT-IN-REC < ACCT-ID OF ACCT-IN-REC
+                 WRITE UNMAINT-REC FROM MAINT-IN-REC
+              END-IF
+              PERFORM READ-NEXT-MAINT
+           END-PERFORM
+           PERFORM UNTIL EOF-TXN = "Y"
+                    OR ACCT-ID OF TXN-IN-REC > ACCT-ID OF ACCT-IN-REC
+              PERFORM READ-NEXT-TXN
+           END-PERFORM.
+
+       *> Append a checkpoint record every WS-CKPT-INTERVAL accounts.
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           DIVIDE WS-CKPT-COUNTER BY WS-CKPT-INTERVAL
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+              WRITE CKPT-REC FROM WS-LAST-WRITTEN-ID
+           END-IF.
+
+       *> Once the account master is exhausted, any transactions still
+       *> on the file reference an ACCT-ID beyond the last account -
+       *> they are unmatched too, not silently dropped.
+       DRAIN-UNMATCHED-TXNS.
+           PERFORM UNTIL EOF-TXN = "Y"
+              WRITE UNM-REC FROM TXN-IN-REC
+              PERFORM READ-NEXT-TXN
+           END-PERFORM.
+
+       *> Same treatment for any MAINT-FILE records left once the
+       *> account master is exhausted.
+       DRAIN-UNMATCHED-MAINT.
+           PERFORM UNTIL EOF-MAINT = "Y"
+              WRITE UNMAINT-REC FROM MAINT-IN-REC
+              PERFORM READ-NEXT-MAINT
+           END-PERFORM.
+
        APPLY-TODAYS-TXNS.
+           MOVE 0 TO WS-ORIG-COUNT
+           MOVE 0 TO WS-ATM-WDRW-COUNT
            *> Loop until we've consumed this account's txns or reached next account
            PERFORM UNTIL EOF-TXN = "Y"
                     OR ACCT-ID OF TXN-IN-REC > ACCT-ID OF ACCT-IN-REC
               IF ACCT-ID OF TXN-IN-REC < ACCT-ID OF ACCT-IN-REC
+                 WRITE UNM-REC FROM TXN-IN-REC
                  PERFORM READ-NEXT-TXN
               ELSE
                  *> Extract YYYYMMDD from numeric TXN-TS by integer division
@@ -78,36 +472,244 @@
                  COMPUTE WS-TS-DATE = WS-TS / WS-MILLION
 
                  IF WS-TS-DATE = TODAY
+                    PERFORM CHECK-ACCT-POSTABLE
+                    IF NOT ACCT-POSTABLE
+                       WRITE EXC-REC FROM TXN-IN-REC
+                    ELSE
                     EVALUATE TXN-CODE OF TXN-IN-REC
                        WHEN "DEPO"
                           ADD TXN-AMOUNT OF TXN-IN-REC
                               TO CURR-BAL OF ACCT-IN-REC
+                          PERFORM ACCUM-REGISTER
+                          PERFORM ACCUM-GL-EXTRACT
+                          PERFORM REMEMBER-ORIG-TXN
 
                        WHEN "WDRW"
+                          IF CHANNEL OF TXN-IN-REC = "ATM "
+                             ADD 1 TO WS-ATM-WDRW-COUNT
+                             IF WS-ATM-WDRW-COUNT > WS-VELOCITY-LIMIT
+                                WRITE VEL-REC FROM TXN-IN-REC
+                             END-IF
+                          END-IF
                           COMPUTE NEW-BAL = CURR-BAL OF ACCT-IN-REC
                                            - TXN-AMOUNT OF TXN-IN-REC
                           COMPUTE WS-NEG-LIMIT =
                                   0 - OVERDRAFT-LIMIT OF ACCT-IN-REC
                           IF NEW-BAL >= WS-NEG-LIMIT
                              MOVE NEW-BAL TO CURR-BAL OF ACCT-IN-REC
+                             PERFORM ACCUM-REGISTER
+                             PERFORM ACCUM-GL-EXTRACT
+                             PERFORM REMEMBER-ORIG-TXN
                           ELSE
                              WRITE EXC-REC FROM TXN-IN-REC
                           END-IF
 
                        WHEN "FEE "
-                          ADD TXN-AMOUNT OF TXN-IN-REC
-                              TO CURR-BAL OF ACCT-IN-REC
+                          *> FEE amounts carry their own sign (a debit
+                          *> fee is negative), same convention as DEPO,
+                          *> so the overdraft check adds, not subtracts.
+                          COMPUTE NEW-BAL = CURR-BAL OF ACCT-IN-REC
+                                           + TXN-AMOUNT OF TXN-IN-REC
+                          COMPUTE WS-NEG-LIMIT =
+                                  0 - OVERDRAFT-LIMIT OF ACCT-IN-REC
+                          IF NEW-BAL >= WS-NEG-LIMIT
+                             MOVE NEW-BAL TO CURR-BAL OF ACCT-IN-REC
+                             PERFORM ACCUM-REGISTER
+                             PERFORM ACCUM-GL-EXTRACT
+                          ELSE
+                             WRITE EXC-REC FROM TXN-IN-REC
+                          END-IF
 
                        WHEN "INT "
                           ADD TXN-AMOUNT OF TXN-IN-REC
                               TO CURR-BAL OF ACCT-IN-REC
+                          PERFORM ACCUM-REGISTER
+                          PERFORM ACCUM-GL-EXTRACT
 
                        WHEN "REV "
-                          SUBTRACT TXN-AMOUNT OF TXN-IN-REC
-                              FROM CURR-BAL OF ACCT-IN-REC
+                          PERFORM FIND-ORIG-TXN
+                          IF REV-MATCH-FOUND
+                             PERFORM APPLY-REV-BALANCE
+                             PERFORM SET-REV-DRCR
+                             PERFORM ACCUM-REGISTER
+                             PERFORM ACCUM-GL-EXTRACT
+                          ELSE
+                             WRITE EXC-REC FROM TXN-IN-REC
+                          END-IF
                     END-EVALUATE
+                    END-IF
                  END-IF
 
                  PERFORM READ-NEXT-TXN
               END-IF
            END-PERFORM.
+
+       *> An account can be rejected from postings either because it is
+       *> not in active status, or because it was closed on/before TODAY.
+       CHECK-ACCT-POSTABLE.
+           MOVE "Y" TO WS-ACCT-POSTABLE
+           IF ACCT-STATUS OF ACCT-IN-REC = "F"
+              OR ACCT-STATUS OF ACCT-IN-REC = "I"
+              MOVE "N" TO WS-ACCT-POSTABLE
+           END-IF
+           IF CLOSE-DATE OF ACCT-IN-REC > 0
+              AND CLOSE-DATE OF ACCT-IN-REC <= TODAY
+              MOVE "N" TO WS-ACCT-POSTABLE
+           END-IF.
+
+       *> Record an applied DEPO/WDRW so a later REV in this same run
+       *> can be validated against it. Table is small and per-account;
+       *> a same-day account with more originals than fit is not
+       *> reversible against this run - a limitation of a one-day table.
+       REMEMBER-ORIG-TXN.
+           IF WS-ORIG-COUNT < 100
+              ADD 1 TO WS-ORIG-COUNT
+              MOVE TXN-ID OF TXN-IN-REC TO
+                   WS-ORIG-TXN-ID(WS-ORIG-COUNT)
+              MOVE TXN-AMOUNT OF TXN-IN-REC TO
+                   WS-ORIG-AMOUNT(WS-ORIG-COUNT)
+              MOVE TXN-CODE OF TXN-IN-REC TO
+                   WS-ORIG-TXN-CODE(WS-ORIG-COUNT)
+           END-IF.
+
+       *> A REV is only honored when its ORIG-TXN-ID matches an original
+       *> posted earlier in this run for the same account and the
+       *> amounts agree; otherwise it is routed to exceptions.dat.
+       FIND-ORIG-TXN.
+           MOVE "N" TO WS-REV-FOUND
+           MOVE SPACES TO WS-ORIG-FOUND-CODE
+           SET ORIG-PX TO 1
+           SEARCH WS-ORIG-ENTRY VARYING ORIG-PX
+              AT END
+                 CONTINUE
+              WHEN ORIG-PX > WS-ORIG-COUNT
+                 CONTINUE
+              WHEN WS-ORIG-TXN-ID(ORIG-PX) = ORIG-TXN-ID OF TXN-IN-REC
+                   AND WS-ORIG-AMOUNT(ORIG-PX) =
+                       TXN-AMOUNT OF TXN-IN-REC
+                 MOVE "Y" TO WS-REV-FOUND
+                 MOVE WS-ORIG-TXN-CODE(ORIG-PX) TO WS-ORIG-FOUND-CODE
+           END-SEARCH.
+
+       *> A REV moves money the opposite way from what it reverses:
+       *> undoing a DEPO debits the balance back out, and undoing a
+       *> WDRW restores the funds it took.
+       APPLY-REV-BALANCE.
+           IF WS-ORIG-FOUND-CODE = "WDRW"
+              ADD TXN-AMOUNT OF TXN-IN-REC TO CURR-BAL OF ACCT-IN-REC
+           ELSE
+              SUBTRACT TXN-AMOUNT OF TXN-IN-REC
+                  FROM CURR-BAL OF ACCT-IN-REC
+           END-IF.
+
+       *> A REV posts to the opposite side of whatever it reverses: DR
+       *> to undo a DEPO's credit, CR to restore funds a WDRW debited.
+       SET-REV-DRCR.
+           EVALUATE WS-ORIG-FOUND-CODE
+              WHEN "DEPO"
+                 MOVE "DR" TO WS-GL-REV-DRCR
+              WHEN "WDRW"
+                 MOVE "CR" TO WS-GL-REV-DRCR
+              WHEN OTHER
+                 MOVE "DR" TO WS-GL-REV-DRCR
+           END-EVALUATE.
+
+       *> Load the register table with the products we track; extend
+       *> this list if a new PRODUCT-CODE is ever introduced.
+       INIT-REGISTER.
+           MOVE "CHK " TO WS-REG-PROD-CODE(1)
+           MOVE "SAV " TO WS-REG-PROD-CODE(2)
+           MOVE 0 TO WS-REG-COUNT(1) WS-REG-COUNT(2)
+           MOVE 0 TO WS-REG-TOTAL(1) WS-REG-TOTAL(2)
+           MOVE 0 TO WS-REG-GRAND-COUNT
+           MOVE 0 TO WS-REG-GRAND-TOTAL.
+
+       *> Add one applied posting to its PRODUCT-CODE's running total.
+       ACCUM-REGISTER.
+           SET REG-PX TO 1
+           SEARCH WS-REG-ENTRY
+              WHEN WS-REG-PROD-CODE(REG-PX) =
+                   PRODUCT-CODE OF ACCT-IN-REC
+                 ADD 1 TO WS-REG-COUNT(REG-PX)
+                 ADD TXN-AMOUNT OF TXN-IN-REC TO WS-REG-TOTAL(REG-PX)
+           END-SEARCH
+           ADD 1 TO WS-REG-GRAND-COUNT
+           ADD TXN-AMOUNT OF TXN-IN-REC TO WS-REG-GRAND-TOTAL.
+
+       *> Emit the register: one line per PRODUCT-CODE, then the
+       *> grand total the balancing desk ties out against the GL.
+       WRITE-REGISTER.
+           PERFORM VARYING REG-PX FROM 1 BY 1 UNTIL REG-PX > 2
+              MOVE WS-REG-PROD-CODE(REG-PX) TO REG-PRODUCT-CODE
+              MOVE WS-REG-COUNT(REG-PX)     TO REG-COUNT
+              MOVE WS-REG-TOTAL(REG-PX)     TO REG-TOTAL
+              WRITE REG-REC
+           END-PERFORM
+           MOVE "ALL " TO REG-PRODUCT-CODE
+           MOVE WS-REG-GRAND-COUNT TO REG-COUNT
+           MOVE WS-REG-GRAND-TOTAL TO REG-TOTAL
+           WRITE REG-REC.
+
+       *> Load the GL extract table with the PRODUCT-CODE x TXN-CODE
+       *> combinations we post, and their GL debit/credit sense.
+       INIT-GL-EXTRACT.
+           MOVE "CHK " TO WS-GL-PROD-CODE(1)
+           MOVE "SAV " TO WS-GL-PROD-CODE(2)
+           PERFORM VARYING GL-PX FROM 1 BY 1 UNTIL GL-PX > 2
+              MOVE "DEPO" TO WS-GL-TXN-CODE(GL-PX 1)
+              MOVE "CR"   TO WS-GL-DRCR(GL-PX 1)
+              MOVE "WDRW" TO WS-GL-TXN-CODE(GL-PX 2)
+              MOVE "DR"   TO WS-GL-DRCR(GL-PX 2)
+              MOVE "FEE " TO WS-GL-TXN-CODE(GL-PX 3)
+              MOVE "DR"   TO WS-GL-DRCR(GL-PX 3)
+              MOVE "INT " TO WS-GL-TXN-CODE(GL-PX 4)
+              MOVE "CR"   TO WS-GL-DRCR(GL-PX 4)
+              *> Cell 5 is a REV of a DEPO (debits back out the credit);
+              *> cell 6 is a REV of a WDRW (credits back the debit) -
+              *> ACCUM-GL-EXTRACT picks between them via WS-GL-REV-DRCR.
+              MOVE "REV " TO WS-GL-TXN-CODE(GL-PX 5)
+              MOVE "DR"   TO WS-GL-DRCR(GL-PX 5)
+              MOVE "REV " TO WS-GL-TXN-CODE(GL-PX 6)
+              MOVE "CR"   TO WS-GL-DRCR(GL-PX 6)
+              MOVE 0 TO WS-GL-COUNT(GL-PX 1) WS-GL-COUNT(GL-PX 2)
+              MOVE 0 TO WS-GL-COUNT(GL-PX 3) WS-GL-COUNT(GL-PX 4)
+              MOVE 0 TO WS-GL-COUNT(GL-PX 5) WS-GL-COUNT(GL-PX 6)
+              MOVE 0 TO WS-GL-AMOUNT(GL-PX 1) WS-GL-AMOUNT(GL-PX 2)
+              MOVE 0 TO WS-GL-AMOUNT(GL-PX 3) WS-GL-AMOUNT(GL-PX 4)
+              MOVE 0 TO WS-GL-AMOUNT(GL-PX 5) WS-GL-AMOUNT(GL-PX 6)
+           END-PERFORM.
+
+       *> Add one applied posting to its PRODUCT-CODE/TXN-CODE cell. A
+       *> "REV " match also requires the cell's DR/CR to agree with
+       *> WS-GL-REV-DRCR, since REV has two cells per product.
+       ACCUM-GL-EXTRACT.
+           SET GL-PX TO 1
+           SEARCH WS-GL-PROD
+              WHEN WS-GL-PROD-CODE(GL-PX) =
+                   PRODUCT-CODE OF ACCT-IN-REC
+                 SET GL-TX TO 1
+                 SEARCH WS-GL-TXN
+                    WHEN WS-GL-TXN-CODE(GL-PX GL-TX) =
+                         TXN-CODE OF TXN-IN-REC
+                         AND (TXN-CODE OF TXN-IN-REC NOT = "REV "
+                              OR WS-GL-DRCR(GL-PX GL-TX) =
+                                 WS-GL-REV-DRCR)
+                       ADD 1 TO WS-GL-COUNT(GL-PX GL-TX)
+                       ADD TXN-AMOUNT OF TXN-IN-REC
+                           TO WS-GL-AMOUNT(GL-PX GL-TX)
+                 END-SEARCH
+           END-SEARCH.
+
+       *> Emit the GL extract: one debit/credit line per PRODUCT-CODE
+       *> and TXN-CODE combination, ready to post to the GL system.
+       WRITE-GL-EXTRACT.
+           PERFORM VARYING GL-PX FROM 1 BY 1 UNTIL GL-PX > 2
+              PERFORM VARYING GL-TX FROM 1 BY 1 UNTIL GL-TX > 6
+                 MOVE WS-GL-PROD-CODE(GL-PX)  TO GL-PRODUCT-CODE
+                 MOVE WS-GL-TXN-CODE(GL-PX GL-TX) TO GL-TXN-CODE
+                 MOVE WS-GL-DRCR(GL-PX GL-TX) TO GL-DRCR-IND
+                 MOVE WS-GL-COUNT(GL-PX GL-TX) TO GL-COUNT
+                 MOVE WS-GL-AMOUNT(GL-PX GL-TX) TO GL-AMOUNT
+                 WRITE GL-REC
+              END-PERFORM
+           END-PERFORM.
